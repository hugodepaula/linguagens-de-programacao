@@ -1,24 +1,401 @@
-       program-id. HELLOWORLD.
-
-       *>   Exemplo de programa Hello World na linguagem C
-       *>   Objetivo de apresentar a diferença entre sintaxe e semântica
-
-       environment division.
-       configuration section.
-
-       data division.
-       working-storage section.
-       linkage section.
-   
-       *> Semântica: bloco de comandos
-       *> Sintaxe: procedure -> end (abre com declaração e termina com end)
-
-       procedure division.
-           
-            *> Semântica: fim de instrução
-            *> Sintaxe: . (poto)
-
-            DISPLAY "Hello World".    .
-
-       end program HELLOWORLD.
-
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID. HELLOWORLD.
+000120 AUTHOR. J. HARRISON.
+000130 INSTALLATION. DATA PROCESSING DEPT.
+000140 DATE-WRITTEN. 01/05/2024.
+000150 DATE-COMPILED.
+000160*
+000170*    ORIGINALLY A CLASSROOM EXAMPLE CONTRASTING COBOL SYNTAX AND
+000180*    SEMANTICS.  MAINTAINED SINCE AS A SMALL BATCH STEP IN THE
+000190*    NIGHTLY SUITE.
+000200*
+000210*    ORIGINAL TEACHING NOTES (PRESERVED FROM THE FIRST VERSION):
+000220*    OBJETIVO DE APRESENTAR A DIFERENCA ENTRE SINTAXE E SEMANTICA.
+000230*    SEMANTICA: BLOCO DE COMANDOS / SINTAXE: PROCEDURE -> END.
+000240*    SEMANTICA: FIM DE INSTRUCAO / SINTAXE: . (PONTO).
+000250*
+000260*    MODIFICATION HISTORY.
+000270*    DATE       INIT   DESCRIPTION
+000280*    ---------  -----  ------------------------------------------
+000290*    01/05/24   JH     ORIGINAL PROGRAM.
+000300*    01/10/24   JH     ADDED RUN-CONTROL GROUP SO EACH RUN'S
+000310*                      OUTPUT IS STAMPED WITH RUN DATE, RUN ID,
+000320*                      SHIFT CODE AND OPERATOR ID.
+000330*    01/12/24   JH     ADDED SPECIAL-NAMES SO CONSOLE MESSAGES
+000340*                      ROUTE TO THE OPERATIONS CONSOLE DEVICE.
+000350*    01/15/24   JH     ADDED A LINKAGE PARAMETER INTERFACE AND A
+000360*                      PROCEDURE DIVISION USING CLAUSE SO A
+000370*                      DRIVER CAN CALL THIS MODULE AND TEST ITS
+000380*                      RESULT.
+000390*    01/18/24   JH     ADDED PARM-CARD-FILE SO THE REPORTED
+000400*                      MESSAGE COMES FROM A DAILY PARAMETER
+000410*                      CARD INSTEAD OF A HARDCODED LITERAL.
+000420*    01/22/24   JH     BROKE 0000-MAIN INTO A NUMBERED
+000430*                      PARAGRAPH STRUCTURE WITH A 9999-ERROR
+000440*                      EXIT SO A BAD FILE STATUS SETS A
+000450*                      NON-ZERO RETURN-CODE.
+000460*    01/25/24   JH     ADDED AUDIT-LOG-FILE, OPENED EXTEND, SO
+000470*                      EVERY RUN APPENDS A TIMESTAMP/RETURN-
+000480*                      CODE/MESSAGE RECORD TO THE AUDIT TRAIL.
+000490*    01/29/24   JH     ADDED CHECKPOINT-FILE AND A STARTUP
+000500*                      CHECK SO A STEP ALREADY COMPLETED
+000510*                      TODAY IS NOT REPROCESSED ON RESTART.
+000520*    02/01/24   JH     MOVED THE RUN-CONTROL FIELDS OUT TO THE
+000530*                      RUNCTL COPYBOOK SO OTHER STEPS CAN SHARE
+000540*                      THE SAME LAYOUT.  STANDARDIZED ALL
+000550*                      WORKING-STORAGE AND LINKAGE NAMES ON THE
+000560*                      HW- PREFIX AT THE SAME TIME.
+000570*    02/05/24   JH     ADDED AN END-OF-JOB SUMMARY SHOWING
+000580*                      RECORDS READ/WRITTEN AND THE JOB START
+000590*                      AND END TIMES.
+000600*    02/12/24   JH     RUN-ID/OPERATOR-ID NOW COME FROM THE PARM
+000610*                      CARD AND SHIFT CODE IS DERIVED FROM THE
+000620*                      RUN TIME INSTEAD OF BEING HARDCODED.
+000630*                      9999-ERROR-EXIT NOW REPORTS THE FILE AND
+000640*                      STATUS THAT ACTUALLY FAILED.  CHECKPOINT-
+000650*                      FILE IS NOW OPTIONAL SO THE FIRST-EVER RUN
+000660*                      DOES NOT ABEND AT ALLOCATION.  DROPPED THE
+000670*                      UNUSED LINKAGE INTERFACE SINCE THIS MODULE
+000680*                      RUNS AS THE JOB STEP'S MAIN PROGRAM, NOT
+000690*                      AS A CALLED SUBPROGRAM.  REMOVED THE
+000700*                      UNUSED HW-PARM-EOF-SW SWITCH.
+000710*    02/15/24   JH     RESTORED THE LINKAGE PARAMETER INTERFACE --
+000720*                      THE MODULE IS MEANT TO STAY CALLABLE BY A
+000730*                      FUTURE DRIVER EVEN THOUGH STEP010 RUNS IT
+000740*                      DIRECTLY TODAY.  1000-INITIALIZE NORMALIZES
+000750*                      HW-RUN-MODE-FLAG TO 'N' WHEN IT DOES NOT
+000760*                      ARRIVE SET TO A KNOWN VALUE, SO A DIRECT
+000770*                      EXEC PGM= INVOCATION WITH NO PARAMETER
+000780*                      PASSED STILL BEHAVES PREDICTABLY.  ALSO
+000790*                      FIXED THE CHECKPOINT-FILE NOT-FOUND STATUS
+000800*                      (IS '05' FOR AN OPTIONAL FILE, NOT '35'),
+000810*                      ADDED THE MISSING CLOSE ON THAT PATH, AND
+000820*                      ADDED A FILE-STATUS CHECK AFTER THE
+000830*                      CHECKPOINT WRITE.
+000840*    02/19/24   JH     A STEP-ALREADY-COMPLETE SKIP NOW STILL
+000850*                      OPENS AND WRITES ONE AUDIT-LOG RECORD AND
+000860*                      STILL SHOWS THE END-OF-JOB SUMMARY, SO
+000870*                      EVERY EXECUTION LEAVES A TRACE EVEN WHEN
+000880*                      NO PROCESSING HAPPENS.  HW-RUN-MODE-TEST
+000890*                      NOW ACTUALLY DOES SOMETHING -- IT SKIPS
+000900*                      THE AUDIT-LOG WRITE AND THE CHECKPOINT
+000910*                      WRITE SO A TEST RUN NEVER TOUCHES THE
+000920*                      PRODUCTION RESTART/AUDIT TRAIL.
+000930*
+000940 ENVIRONMENT DIVISION.
+000950 CONFIGURATION SECTION.
+000960 SPECIAL-NAMES.
+000970     CONSOLE IS CONSOLE-DEVICE.
+000980 INPUT-OUTPUT SECTION.
+000990 FILE-CONTROL.
+001000     SELECT PARM-CARD-FILE ASSIGN TO PARMIN
+001010         ORGANIZATION IS SEQUENTIAL
+001020         FILE STATUS IS HW-PARM-FILE-STATUS.
+001030     SELECT AUDIT-LOG-FILE ASSIGN TO AUDITLOG
+001040         ORGANIZATION IS SEQUENTIAL
+001050         FILE STATUS IS HW-AUDIT-FILE-STATUS.
+001060     SELECT OPTIONAL CHECKPOINT-FILE ASSIGN TO CHKPT
+001070         ORGANIZATION IS SEQUENTIAL
+001080         FILE STATUS IS HW-CHKPT-FILE-STATUS.
+001090*
+001100 DATA DIVISION.
+001110 FILE SECTION.
+001120*
+001130 FD  PARM-CARD-FILE
+001140     RECORDING MODE IS F
+001150     RECORD CONTAINS 80 CHARACTERS.
+001160 01  PARM-CARD-RECORD.
+001170     05  PARM-MESSAGE-TEXT           PIC X(40).
+001180     05  PARM-RUN-ID                 PIC X(08).
+001190     05  PARM-OPERATOR-ID            PIC X(08).
+001200     05  FILLER                      PIC X(24).
+001210*
+001220 FD  AUDIT-LOG-FILE
+001230     RECORDING MODE IS F
+001240     RECORD CONTAINS 80 CHARACTERS.
+001250 01  AUDIT-LOG-RECORD.
+001260     05  AUDIT-LOG-DATE              PIC 9(08).
+001270     05  AUDIT-LOG-TIME              PIC 9(08).
+001280     05  AUDIT-LOG-RETURN-CODE       PIC 9(04).
+001290     05  AUDIT-LOG-MESSAGE           PIC X(40).
+001300     05  FILLER                      PIC X(20).
+001310*
+001320 FD  CHECKPOINT-FILE
+001330     RECORDING MODE IS F
+001340     RECORD CONTAINS 80 CHARACTERS.
+001350 01  CHECKPOINT-RECORD.
+001360     05  CHECKPOINT-DATE             PIC 9(08).
+001370     05  CHECKPOINT-STEP-ID          PIC X(08).
+001380     05  CHECKPOINT-STATUS           PIC X(01).
+001390         88  CHECKPOINT-COMPLETE                VALUE 'C'.
+001400     05  FILLER                      PIC X(63).
+001410*
+001420 WORKING-STORAGE SECTION.
+001430*
+001440     COPY RUNCTL.
+001450*
+001460 01  HW-PARM-FILE-STATUS             PIC X(02)  VALUE '00'.
+001470     88  HW-PARM-FILE-OK                        VALUE '00'.
+001480     88  HW-PARM-FILE-EOF                        VALUE '10'.
+001490*
+001500 01  HW-AUDIT-FILE-STATUS            PIC X(02)  VALUE '00'.
+001510     88  HW-AUDIT-FILE-OK                       VALUE '00'.
+001520*
+001530 01  HW-CHKPT-FILE-STATUS            PIC X(02)  VALUE '00'.
+001540     88  HW-CHKPT-FILE-OK                       VALUE '00'.
+001550     88  HW-CHKPT-FILE-NOT-FOUND                VALUE '05'.
+001560*
+001570 01  HW-SKIP-PROCESSING-SW           PIC X(01)  VALUE 'N'.
+001580     88  HW-SKIP-PROCESSING                     VALUE 'Y'.
+001590*
+001600 01  HW-RUN-TIME                     PIC 9(08)  VALUE ZERO.
+001610 01  HW-RUN-TIME-BREAKDOWN REDEFINES HW-RUN-TIME.
+001620     05  HW-RUN-HOUR                 PIC 9(02).
+001630     05  HW-RUN-MINUTE               PIC 9(02).
+001640     05  HW-RUN-SECOND               PIC 9(02).
+001650     05  HW-RUN-HUNDREDTHS           PIC 9(02).
+001660*
+001670 01  HW-JOB-END-TIME                 PIC 9(08)  VALUE ZERO.
+001680*
+001690 01  HW-RECORDS-READ                 PIC 9(05)  COMP VALUE ZERO.
+001700*
+001710 01  HW-RECORDS-WRITTEN              PIC 9(05)  COMP VALUE ZERO.
+001720*
+001730 01  HW-MESSAGE-TEXT             PIC X(40)  VALUE 'HELLO WORLD'.
+001740*
+001750 01  HW-ERROR-FILE-ID                PIC X(08)  VALUE SPACES.
+001760*
+001770 01  HW-ERROR-STATUS                 PIC X(02)  VALUE SPACES.
+001780*
+001790 LINKAGE SECTION.
+001800*
+001810 01  HW-PARM-INTERFACE.
+001820     05  HW-RETURN-CODE              PIC 9(04)  COMP.
+001830*
+001840     05  HW-RUN-MODE-FLAG            PIC X(01).
+001850         88  HW-RUN-MODE-NORMAL                 VALUE 'N'.
+001860         88  HW-RUN-MODE-TEST                   VALUE 'T'.
+001870*
+001880 PROCEDURE DIVISION USING HW-PARM-INTERFACE.
+001890*
+001900 0000-MAIN.
+001910*
+001920     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+001930     PERFORM 1050-DETERMINE-SHIFT THRU 1050-EXIT.
+001940     PERFORM 1500-CHECK-CHECKPOINT THRU 1500-EXIT.
+001950     PERFORM 2000-OPEN-FILES THRU 2000-EXIT.
+001960     IF HW-SKIP-PROCESSING
+001970         MOVE 'STEP ALREADY COMPLETE TODAY' TO HW-MESSAGE-TEXT
+001980         DISPLAY 'HELLOWORLD - ' HW-MESSAGE-TEXT
+001990             UPON CONSOLE-DEVICE
+002000         PERFORM 5000-WRITE-AUDIT-LOG THRU 5000-EXIT
+002010         PERFORM 6000-CLOSE-FILES THRU 6000-EXIT
+002020     ELSE
+002030         PERFORM 3000-READ-PARM-CARD THRU 3000-EXIT
+002040         PERFORM 4000-DISPLAY-MESSAGE THRU 4000-EXIT
+002050         PERFORM 5000-WRITE-AUDIT-LOG THRU 5000-EXIT
+002060         PERFORM 6000-CLOSE-FILES THRU 6000-EXIT
+002070         PERFORM 7000-WRITE-CHECKPOINT THRU 7000-EXIT
+002080     END-IF.
+002090     PERFORM 8000-WRITE-SUMMARY THRU 8000-EXIT.
+002100     GO TO 9900-PROGRAM-EXIT.
+002110*
+002120 1000-INITIALIZE.
+002130*
+002140     MOVE ZERO TO HW-RETURN-CODE.
+002150     IF NOT HW-RUN-MODE-NORMAL AND NOT HW-RUN-MODE-TEST
+002160         SET HW-RUN-MODE-NORMAL TO TRUE
+002170     END-IF.
+002180     ACCEPT HW-RUN-DATE FROM DATE YYYYMMDD.
+002190     ACCEPT HW-RUN-TIME FROM TIME.
+002200*
+002210 1000-EXIT.
+002220     EXIT.
+002230*
+002240 1050-DETERMINE-SHIFT.
+002250*
+002260     IF HW-RUN-HOUR >= 06 AND HW-RUN-HOUR < 14
+002270         SET HW-SHIFT-DAY TO TRUE
+002280     ELSE
+002290         IF HW-RUN-HOUR >= 14 AND HW-RUN-HOUR < 22
+002300             SET HW-SHIFT-EVENING TO TRUE
+002310         ELSE
+002320             SET HW-SHIFT-NIGHT TO TRUE
+002330         END-IF
+002340     END-IF.
+002350*
+002360 1050-EXIT.
+002370     EXIT.
+002380*
+002390 1500-CHECK-CHECKPOINT.
+002400*
+002410     OPEN INPUT CHECKPOINT-FILE.
+002420     IF HW-CHKPT-FILE-NOT-FOUND
+002430         CLOSE CHECKPOINT-FILE
+002440         GO TO 1500-EXIT
+002450     END-IF.
+002460     IF NOT HW-CHKPT-FILE-OK
+002470         MOVE 'CHKPT' TO HW-ERROR-FILE-ID
+002480         MOVE HW-CHKPT-FILE-STATUS TO HW-ERROR-STATUS
+002490         GO TO 9999-ERROR-EXIT
+002500     END-IF.
+002510     READ CHECKPOINT-FILE
+002520         AT END
+002530             CONTINUE
+002540         NOT AT END
+002550             IF CHECKPOINT-DATE = HW-RUN-DATE
+002560                 AND CHECKPOINT-COMPLETE
+002570                 SET HW-SKIP-PROCESSING TO TRUE
+002580             END-IF
+002590     END-READ.
+002600     CLOSE CHECKPOINT-FILE.
+002610*
+002620 1500-EXIT.
+002630     EXIT.
+002640*
+002650 2000-OPEN-FILES.
+002660*
+002670     OPEN INPUT PARM-CARD-FILE.
+002680     IF NOT HW-PARM-FILE-OK
+002690         MOVE 'PARMIN' TO HW-ERROR-FILE-ID
+002700         MOVE HW-PARM-FILE-STATUS TO HW-ERROR-STATUS
+002710         GO TO 9999-ERROR-EXIT
+002720     END-IF.
+002730     OPEN EXTEND AUDIT-LOG-FILE.
+002740     IF NOT HW-AUDIT-FILE-OK
+002750         MOVE 'AUDITLOG' TO HW-ERROR-FILE-ID
+002760         MOVE HW-AUDIT-FILE-STATUS TO HW-ERROR-STATUS
+002770         GO TO 9999-ERROR-EXIT
+002780     END-IF.
+002790*
+002800 2000-EXIT.
+002810     EXIT.
+002820*
+002830 3000-READ-PARM-CARD.
+002840*
+002850     READ PARM-CARD-FILE
+002860         AT END
+002870             CONTINUE
+002880         NOT AT END
+002890             MOVE PARM-MESSAGE-TEXT TO HW-MESSAGE-TEXT
+002900             IF PARM-RUN-ID NOT = SPACES
+002910                 MOVE PARM-RUN-ID TO HW-RUN-ID
+002920             END-IF
+002930             IF PARM-OPERATOR-ID NOT = SPACES
+002940                 MOVE PARM-OPERATOR-ID TO HW-OPERATOR-ID
+002950             END-IF
+002960             ADD 1 TO HW-RECORDS-READ
+002970     END-READ.
+002980     IF NOT HW-PARM-FILE-OK AND NOT HW-PARM-FILE-EOF
+002990         MOVE 'PARMIN' TO HW-ERROR-FILE-ID
+003000         MOVE HW-PARM-FILE-STATUS TO HW-ERROR-STATUS
+003010         GO TO 9999-ERROR-EXIT
+003020     END-IF.
+003030*
+003040 3000-EXIT.
+003050     EXIT.
+003060*
+003070 4000-DISPLAY-MESSAGE.
+003080*
+003090     DISPLAY HW-MESSAGE-TEXT UPON CONSOLE-DEVICE.
+003100     DISPLAY 'RUN DATE    : ' HW-RUN-DATE UPON CONSOLE-DEVICE.
+003110     DISPLAY 'RUN ID      : ' HW-RUN-ID UPON CONSOLE-DEVICE.
+003120     DISPLAY 'SHIFT CODE  : ' HW-SHIFT-CODE UPON CONSOLE-DEVICE.
+003130     DISPLAY 'OPERATOR ID : ' HW-OPERATOR-ID UPON CONSOLE-DEVICE.
+003140*
+003150 4000-EXIT.
+003160     EXIT.
+003170*
+003180 5000-WRITE-AUDIT-LOG.
+003190*
+003200     MOVE SPACES TO AUDIT-LOG-RECORD.
+003210     MOVE HW-RUN-DATE TO AUDIT-LOG-DATE.
+003220     MOVE HW-RUN-TIME TO AUDIT-LOG-TIME.
+003230     MOVE HW-RETURN-CODE TO AUDIT-LOG-RETURN-CODE.
+003240     MOVE HW-MESSAGE-TEXT TO AUDIT-LOG-MESSAGE.
+003250     IF HW-RUN-MODE-TEST
+003260         DISPLAY 'TEST MODE - AUDIT RECORD NOT WRITTEN'
+003270             UPON CONSOLE-DEVICE
+003280         GO TO 5000-EXIT
+003290     END-IF.
+003300     WRITE AUDIT-LOG-RECORD.
+003310     IF NOT HW-AUDIT-FILE-OK
+003320         MOVE 'AUDITLOG' TO HW-ERROR-FILE-ID
+003330         MOVE HW-AUDIT-FILE-STATUS TO HW-ERROR-STATUS
+003340         GO TO 9999-ERROR-EXIT
+003350     END-IF.
+003360     ADD 1 TO HW-RECORDS-WRITTEN.
+003370*
+003380 5000-EXIT.
+003390     EXIT.
+003400*
+003410 6000-CLOSE-FILES.
+003420*
+003430     CLOSE PARM-CARD-FILE.
+003440     CLOSE AUDIT-LOG-FILE.
+003450*
+003460 6000-EXIT.
+003470     EXIT.
+003480*
+003490 7000-WRITE-CHECKPOINT.
+003500*
+003510     IF HW-RUN-MODE-TEST
+003520         DISPLAY 'TEST MODE - CHECKPOINT NOT WRITTEN'
+003530             UPON CONSOLE-DEVICE
+003540         GO TO 7000-EXIT
+003550     END-IF.
+003560     OPEN OUTPUT CHECKPOINT-FILE.
+003570     IF NOT HW-CHKPT-FILE-OK
+003580         MOVE 'CHKPT' TO HW-ERROR-FILE-ID
+003590         MOVE HW-CHKPT-FILE-STATUS TO HW-ERROR-STATUS
+003600         GO TO 9999-ERROR-EXIT
+003610     END-IF.
+003620     MOVE SPACES TO CHECKPOINT-RECORD.
+003630     MOVE HW-RUN-DATE TO CHECKPOINT-DATE.
+003640     MOVE HW-RUN-ID TO CHECKPOINT-STEP-ID.
+003650     SET CHECKPOINT-COMPLETE TO TRUE.
+003660     WRITE CHECKPOINT-RECORD.
+003670     IF NOT HW-CHKPT-FILE-OK
+003680         MOVE 'CHKPT' TO HW-ERROR-FILE-ID
+003690         MOVE HW-CHKPT-FILE-STATUS TO HW-ERROR-STATUS
+003700         GO TO 9999-ERROR-EXIT
+003710     END-IF.
+003720     CLOSE CHECKPOINT-FILE.
+003730*
+003740 7000-EXIT.
+003750     EXIT.
+003760*
+003770 8000-WRITE-SUMMARY.
+003780*
+003790     ACCEPT HW-JOB-END-TIME FROM TIME.
+003800     DISPLAY '***************************************'
+003810         UPON CONSOLE-DEVICE.
+003820     DISPLAY '*   HELLOWORLD END-OF-JOB SUMMARY      *'
+003830         UPON CONSOLE-DEVICE.
+003840     DISPLAY '***************************************'
+003850         UPON CONSOLE-DEVICE.
+003860     DISPLAY 'RECORDS READ    : ' HW-RECORDS-READ
+003870         UPON CONSOLE-DEVICE.
+003880     DISPLAY 'RECORDS WRITTEN : ' HW-RECORDS-WRITTEN
+003890         UPON CONSOLE-DEVICE.
+003900     DISPLAY 'JOB START TIME  : ' HW-RUN-TIME
+003910         UPON CONSOLE-DEVICE.
+003920     DISPLAY 'JOB END TIME    : ' HW-JOB-END-TIME
+003930         UPON CONSOLE-DEVICE.
+003940*
+003950 8000-EXIT.
+003960     EXIT.
+003970*
+003980 9999-ERROR-EXIT.
+003990*
+004000     MOVE 16 TO HW-RETURN-CODE.
+004010     DISPLAY 'HELLOWORLD ABEND - ' HW-ERROR-FILE-ID
+004020         ' FILE STATUS ' HW-ERROR-STATUS
+004030         UPON CONSOLE-DEVICE.
+004040*
+004050 9900-PROGRAM-EXIT.
+004060*
+004070     MOVE HW-RETURN-CODE TO RETURN-CODE.
+004080     GOBACK.
+004090*
+004100 END PROGRAM HELLOWORLD.
