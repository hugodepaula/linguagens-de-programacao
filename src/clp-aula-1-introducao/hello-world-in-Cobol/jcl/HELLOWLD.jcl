@@ -0,0 +1,37 @@
+//HELLOWLD JOB (ACCTNO),'J HARRISON',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*
+//*  HELLOWLD - RUNS THE HELLOWORLD BATCH STEP IN THE NIGHTLY SUITE.
+//*
+//*  MODIFICATION HISTORY.
+//*  DATE       INIT   DESCRIPTION
+//*  ---------  -----  ------------------------------------------
+//*  02/08/24   JH     ORIGINAL JCL MEMBER.
+//*  02/12/24   JH     CHKPT DD NOW TOLERATES A NOT-YET-CATALOGED
+//*                    DATASET SO THE FIRST-EVER RUN DOES NOT FAIL
+//*                    AT ALLOCATION (MATCHES THE OPTIONAL SELECT
+//*                    NOW CODED FOR CHECKPOINT-FILE IN HELLOWORLD).
+//*  02/19/24   JH     GAVE AUDITLOG THE SAME TREATMENT -- IT IS
+//*                    OPENED EXTEND, NOT OPTIONAL, SO IT NEEDS TO
+//*                    BE ALLOCATABLE ON THE FIRST-EVER RUN TOO.
+//*
+//STEP010  EXEC PGM=HELLOWORLD
+//STEPLIB  DD   DSN=PROD.HELLOWLD.LOADLIB,DISP=SHR
+//PARMIN   DD   DSN=PROD.HELLOWLD.PARMCARD,DISP=SHR
+//AUDITLOG DD   DSN=PROD.HELLOWLD.AUDITLOG,
+//             DISP=(MOD,CATLG,KEEP),
+//             SPACE=(TRK,(5,5)),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=8000)
+//CHKPT    DD   DSN=PROD.HELLOWLD.CHKPT,
+//             DISP=(MOD,CATLG,KEEP),
+//             SPACE=(TRK,(1,1)),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=8000)
+//SYSOUT   DD   SYSOUT=*
+//*
+//*  SKIP THE DOWNSTREAM REPORTING STEP WHEN HELLOWLD ABENDS OR
+//*  POSTS A NON-ZERO RETURN CODE (SET TO 16 IN THE 9999-ERROR-EXIT
+//*  PARAGRAPH).
+//*
+//STEP020  EXEC PGM=IEFBR14,COND=(0,NE,STEP010)
+//DD1      DD   DSN=PROD.HELLOWLD.CHKPT,DISP=(MOD,KEEP)
+//
