@@ -0,0 +1,34 @@
+000100*****************************************************************
+000110*                                                               *
+000120*    RUNCTL.CPY                                                 *
+000130*                                                                *
+000140*    SHARED RUN-CONTROL RECORD LAYOUT.  COPY THIS INTO THE       *
+000150*    WORKING-STORAGE SECTION OF ANY BATCH STEP THAT NEEDS TO     *
+000160*    STAMP ITS OUTPUT WITH THE RUN DATE, A RUN ID, THE SHIFT     *
+000170*    CODE AND THE OPERATOR ID.  FIRST FACTORED OUT OF            *
+000180*    HELLOWORLD SO OTHER STEPS IN THE SUITE CAN SHARE THE SAME   *
+000190*    FIELD NAMES AND PICTURE CLAUSES.                            *
+000200*                                                                *
+000210*    MODIFICATION HISTORY.                                       *
+000220*    DATE       INIT   DESCRIPTION                               *
+000230*    ---------  -----  ------------------------------------------*
+000240*    02/01/24   JH     ORIGINAL COPYBOOK, EXTRACTED FROM         *
+000250*                      HELLOWORLD'S WORKING-STORAGE.             *
+000255*    02/12/24   JH     HW-RUN-ID/HW-OPERATOR-ID ARE NOW ONLY     *
+000256*                      DEFAULTS -- HELLOWORLD OVERRIDES THEM     *
+000257*                      FROM THE PARM CARD WHEN ONE IS SUPPLIED.  *
+000260*                                                                *
+000270*****************************************************************
+000280*
+000290 01  HW-RUN-CONTROL.
+000300     05  HW-RUN-DATE.
+000310         10  HW-RUN-YEAR             PIC 9(04).
+000320         10  HW-RUN-MONTH            PIC 9(02).
+000330         10  HW-RUN-DAY              PIC 9(02).
+000340     05  HW-RUN-ID                   PIC X(08)  VALUE 'HELLOW01'.
+000350     05  HW-SHIFT-CODE               PIC X(01)  VALUE 'D'.
+000360         88  HW-SHIFT-DAY                       VALUE 'D'.
+000370         88  HW-SHIFT-EVENING                   VALUE 'E'.
+000380         88  HW-SHIFT-NIGHT                     VALUE 'N'.
+000390     05  HW-OPERATOR-ID              PIC X(08)  VALUE 'OPER01'.
+000400*
